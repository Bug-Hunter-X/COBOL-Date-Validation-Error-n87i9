@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALMNT.
+
+      * Shop maintenance transaction for the cutoff-date parameter
+      * file. Lets operations add or change a cutoff-type entry
+      * (e.g. the year-end/month-end CUTOFF date) without a
+      * recompile of DTVAL100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CUTOFF-TYPE
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY "cpyparmr.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-PARM-STATUS          PIC X(2).
+               88  WS-PARM-OK                 VALUE "00".
+               88  WS-PARM-NOT-FOUND          VALUE "23".
+
+       01  WS-MAINT-AREA.
+           05  WS-MAINT-TYPE           PIC X(8).
+           05  WS-MAINT-DATE           PIC 9(8).
+           05  WS-MAINT-USER           PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O PARM-FILE
+           IF NOT WS-PARM-OK
+               DISPLAY "Unable to open cutoff parameter file"
+               CLOSE PARM-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM 1000-GET-MAINT-TXN
+           PERFORM 2000-APPLY-MAINT-TXN
+
+           CLOSE PARM-FILE
+           STOP RUN.
+
+       1000-GET-MAINT-TXN.
+           DISPLAY "Cutoff type (e.g. CUTOFF): "
+           ACCEPT WS-MAINT-TYPE
+           DISPLAY "New cutoff date (YYYYMMDD): "
+           ACCEPT WS-MAINT-DATE
+           DISPLAY "Operator/job ID: "
+           ACCEPT WS-MAINT-USER.
+
+       2000-APPLY-MAINT-TXN.
+           MOVE WS-MAINT-TYPE TO PARM-CUTOFF-TYPE
+           READ PARM-FILE
+               KEY IS PARM-CUTOFF-TYPE
+               INVALID KEY
+                   PERFORM 2100-ADD-PARM-RECORD
+               NOT INVALID KEY
+                   PERFORM 2200-CHANGE-PARM-RECORD
+           END-READ.
+
+       2100-ADD-PARM-RECORD.
+           MOVE WS-MAINT-TYPE TO PARM-CUTOFF-TYPE
+           MOVE WS-MAINT-DATE TO PARM-CUTOFF-DATE
+           MOVE WS-MAINT-DATE TO PARM-LAST-MAINT-DATE
+           MOVE WS-MAINT-USER TO PARM-LAST-MAINT-USER
+           WRITE PARM-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to add cutoff parameter record"
+           END-WRITE.
+
+       2200-CHANGE-PARM-RECORD.
+           MOVE WS-MAINT-DATE TO PARM-CUTOFF-DATE
+           MOVE WS-MAINT-DATE TO PARM-LAST-MAINT-DATE
+           MOVE WS-MAINT-USER TO PARM-LAST-MAINT-USER
+           REWRITE PARM-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to update cutoff parameter record"
+           END-REWRITE.
