@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVAL100.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-CUTOFF-TYPE
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05  TRAN-DATE           PIC 9(8).
+           05  TRAN-TIME           PIC 9(6).
+           05  FILLER              PIC X(66).
+
+       FD  PARM-FILE.
+           COPY "cpyparmr.cpy".
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "cpyaudrc.cpy".
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+           COPY "cpyckpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-DATE             PIC 9(8).
+           05  WS-TIME             PIC 9(6).
+           05  WS-TIME-PARTS REDEFINES WS-TIME.
+               10  WS-TIME-HH      PIC 9(2).
+               10  WS-TIME-MI      PIC 9(2).
+               10  WS-TIME-SS      PIC 9(2).
+           05  WS-DATE-COMP        PIC 9(8) VALUE 20231231.
+           05  WS-BUSINESS-DATE    PIC 9(8) VALUE 0.
+
+       01  WS-FLAGS.
+           05  WS-RUN-MODE         PIC X(1).
+               88  WS-MODE-BATCH          VALUE "B".
+               88  WS-MODE-INTERACTIVE    VALUE "I".
+           05  WS-TRAN-STATUS      PIC X(2).
+               88  WS-TRAN-OK             VALUE "00".
+               88  WS-TRAN-EOF            VALUE "10".
+           05  WS-PARM-STATUS      PIC X(2).
+               88  WS-PARM-OK             VALUE "00".
+               88  WS-PARM-NOT-FOUND      VALUE "23".
+           05  WS-TIME-SW          PIC X(1).
+               88  WS-TIME-VALID          VALUE "Y".
+               88  WS-TIME-INVALID        VALUE "N".
+           05  WS-AUDIT-STATUS     PIC X(2).
+               88  WS-AUDIT-OK            VALUE "00".
+           05  WS-CKPT-STATUS      PIC X(2).
+               88  WS-CKPT-OK             VALUE "00".
+               88  WS-CKPT-EOF            VALUE "10".
+
+       01  WS-CUTOFF-TYPE              PIC X(8) VALUE "CUTOFF".
+       01  WS-BUSDATE-TYPE             PIC X(8) VALUE "BUSDATE".
+
+       01  WS-OPERATOR-AREA.
+           05  WS-OPERATOR-ID      PIC X(8).
+           05  WS-JOB-ID           PIC X(8).
+
+       01  WS-AUDIT-REASON-TEXT        PIC X(20).
+
+      * Structured reject reason code carried into the audit record.
+      * Date reasons (10/20/21/22) come straight back from DTVALSUB's
+      * DTVAL-RETURN-CODE; 30 is set locally for a time-range failure,
+      * which DTVALSUB never sees.
+       01  WS-REASON-CODE              PIC 9(2) VALUE 0.
+           88  WS-REASON-NONE                 VALUE 00.
+           88  WS-REASON-AFTER-CUTOFF         VALUE 10.
+           88  WS-REASON-MALFORMED            VALUE 20.
+           88  WS-REASON-MONTH-RANGE          VALUE 21.
+           88  WS-REASON-DAY-RANGE            VALUE 22.
+           88  WS-REASON-TIME-RANGE           VALUE 30.
+
+       01  WS-CHECKPOINT-WORK.
+           05  WS-REC-COUNT            PIC 9(9) VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(9) VALUE 0.
+           05  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+           05  WS-CKPT-DIV-QUOT        PIC 9(9).
+           05  WS-CKPT-DIV-REM         PIC 9(9).
+
+       01  WS-PARM-JOBID-LEN           PIC 9(4).
+
+       COPY "cpylink.cpy".
+
+       LINKAGE SECTION.
+      * EXEC PGM parameter area: receives whatever the JCL EXEC
+      * statement's PARM= operand carries (e.g. PARM='&RUNJOBID' off
+      * an instream-PROC symbolic). JCL symbolic substitution only
+      * rewrites "//" statements, never SYSIN instream data, so the
+      * per-run job id has to arrive this way rather than as an
+      * ACCEPTed SYSIN card if it is to actually vary run to run.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(4) COMP.
+           05  LK-PARM-JOBID           PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAIN.
+           PERFORM 1000-GET-RUN-MODE
+           PERFORM 1500-LOAD-CUTOFF
+           PERFORM 1600-LOAD-BUSINESS-DATE
+      * AUDIT-FILE is DISP=MOD (jcl/DTVALRUN.jcl) so OPEN EXTEND
+      * appends to, rather than replaces, the audit trail built up
+      * before a prior abend - a restart that skips already-processed
+      * records (2010-SKIP-PROCESSED-RECORDS) relies on those records'
+      * rejects still being on file from before the checkpoint. Status
+      * 35 (file does not exist yet) falls back to OPEN OUTPUT for the
+      * very first run, matching CKPT-FILE's pattern below.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY "Unable to open audit/exception file"
+               STOP RUN
+           END-IF
+           IF WS-MODE-BATCH
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 3000-INTERACTIVE-PROCESS
+           END-IF
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+      * Job ID comes from the EXEC PARM when one was passed (the
+      * normal batch case - see jcl/DTVALRUN.jcl), so it can vary per
+      * submission via the RUNJOBID symbolic. With no PARM (e.g. an
+      * ad-hoc interactive invocation) it falls back to the original
+      * SYSIN/terminal prompt. MVS only passes as many bytes into
+      * LK-PARM-JOBID as LK-PARM-LENGTH says were actually supplied
+      * (a RUNJOBID shorter than 8 characters leaves the rest of the
+      * field addressing storage outside the real PARM), so the move
+      * is reference-modified to that length against a space-filled
+      * WS-JOB-ID rather than moving the whole PIC X(8) verbatim.
+       1000-GET-RUN-MODE.
+           DISPLAY "Run mode (I=Interactive, B=Batch): "
+           ACCEPT WS-RUN-MODE
+           DISPLAY "Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           IF LK-PARM-LENGTH > 0
+               MOVE SPACES TO WS-JOB-ID
+               MOVE LK-PARM-LENGTH TO WS-PARM-JOBID-LEN
+               IF WS-PARM-JOBID-LEN > 8
+                   MOVE 8 TO WS-PARM-JOBID-LEN
+               END-IF
+               MOVE LK-PARM-JOBID(1:WS-PARM-JOBID-LEN) TO WS-JOB-ID
+           ELSE
+               DISPLAY "Job ID: "
+               ACCEPT WS-JOB-ID
+           END-IF.
+
+       1500-LOAD-CUTOFF.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-OK
+               MOVE WS-CUTOFF-TYPE TO PARM-CUTOFF-TYPE
+               READ PARM-FILE
+                   KEY IS PARM-CUTOFF-TYPE
+                   INVALID KEY
+                       DISPLAY "Cutoff not found, default used"
+               END-READ
+               IF WS-PARM-OK
+                   MOVE PARM-CUTOFF-DATE TO WS-DATE-COMP
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "Cutoff parm file open failed, default used"
+           END-IF.
+
+      * Effective business-date override: distinct from the system
+      * date and from the static WS-DATE-COMP cutoff, for holidays
+      * and short processing days. Looked up from the same parameter
+      * file under its own cutoff-type key so operations can maintain
+      * it through DTVALMNT without a recompile. Zero (not found)
+      * means "no override - use the normal cutoff".
+       1600-LOAD-BUSINESS-DATE.
+           MOVE 0 TO WS-BUSINESS-DATE
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-OK
+               MOVE WS-BUSDATE-TYPE TO PARM-CUTOFF-TYPE
+               READ PARM-FILE
+                   KEY IS PARM-CUTOFF-TYPE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-PARM-OK
+                   MOVE PARM-CUTOFF-DATE TO WS-BUSINESS-DATE
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+
+       2000-BATCH-PROCESS.
+           PERFORM 2005-DETERMINE-RESTART-POINT
+           OPEN INPUT TRAN-FILE
+           IF NOT WS-TRAN-OK
+               DISPLAY "Unable to open transaction file"
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF
+           IF WS-SKIP-COUNT > 0
+               PERFORM 2010-SKIP-PROCESSED-RECORDS
+           END-IF
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           IF NOT WS-CKPT-OK
+               DISPLAY "Unable to open checkpoint file"
+               CLOSE TRAN-FILE
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+                       MOVE TRAN-DATE TO WS-DATE
+                       MOVE TRAN-TIME TO WS-TIME
+                       PERFORM 2100-CHECK-DATE
+                       PERFORM 2200-CHECK-TIME
+                       PERFORM 2950-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           CLOSE CKPT-FILE.
+
+      * Only a checkpoint written by THIS job ID counts toward the
+      * restart point. CKPTFILE is DISP=MOD across job submissions
+      * (jcl/DTVALRUN.jcl) so it can carry checkpoints from prior
+      * nights as well as a prior abended run of tonight's job; without
+      * the CKPT-JOB-ID match, a fresh night's run would find last
+      * night's leftover checkpoint and skip that many real records out
+      * of tonight's transaction file.
+       2005-DETERMINE-RESTART-POINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CKPT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           IF CKPT-JOB-ID = WS-JOB-ID
+                               MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CKPT-FILE
+           IF WS-SKIP-COUNT > 0
+               DISPLAY "Restarting after checkpoint, skipping "
+                   WS-SKIP-COUNT " records already processed"
+           END-IF.
+
+       2010-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRAN-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE WS-SKIP-COUNT TO WS-REC-COUNT.
+
+       2950-CHECKPOINT-IF-DUE.
+           DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-DIV-QUOT REMAINDER WS-CKPT-DIV-REM
+           IF WS-CKPT-DIV-REM = 0
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF.
+
+       2960-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           MOVE WS-DATE TO CKPT-LAST-TRAN-DATE
+           MOVE WS-TIME TO CKPT-LAST-TRAN-TIME
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPT-RECORD
+           IF NOT WS-CKPT-OK
+               DISPLAY "Unable to write checkpoint record"
+           END-IF.
+
+       2100-CHECK-DATE.
+           MOVE WS-DATE TO DTVAL-DATE-IN
+           MOVE WS-DATE-COMP TO DTVAL-CUTOFF-IN
+           MOVE WS-BUSINESS-DATE TO DTVAL-BUS-DATE-IN
+           CALL "DTVALSUB" USING DTVAL-LINKAGE
+           MOVE DTVAL-RETURN-CODE TO WS-REASON-CODE
+           IF DTVAL-VALID
+               IF WS-MODE-INTERACTIVE
+                   DISPLAY "Valid Date"
+               END-IF
+           ELSE
+               IF WS-MODE-INTERACTIVE
+                   DISPLAY "Invalid Date"
+               END-IF
+               IF WS-REASON-AFTER-CUTOFF
+                   MOVE "DATE AFTER CUTOFF" TO WS-AUDIT-REASON-TEXT
+               ELSE
+                   IF WS-REASON-MONTH-RANGE
+                       MOVE "MONTH OUT OF RANGE" TO WS-AUDIT-REASON-TEXT
+                   ELSE
+                       IF WS-REASON-DAY-RANGE
+                           MOVE "DAY OUT OF RANGE"
+                               TO WS-AUDIT-REASON-TEXT
+                       ELSE
+                           MOVE "DATE MALFORMED" TO WS-AUDIT-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 2900-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2200-CHECK-TIME.
+           SET WS-TIME-VALID TO TRUE
+           PERFORM 2210-EDIT-TIME-RANGE
+           IF WS-TIME-INVALID
+               IF WS-MODE-INTERACTIVE
+                   DISPLAY "Invalid Time"
+               END-IF
+               SET WS-REASON-TIME-RANGE TO TRUE
+               MOVE "TIME OUT OF RANGE" TO WS-AUDIT-REASON-TEXT
+               PERFORM 2900-WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-MODE-INTERACTIVE
+                   DISPLAY "Valid Time"
+               END-IF
+           END-IF.
+
+       2210-EDIT-TIME-RANGE.
+           IF WS-TIME-HH > 23
+               SET WS-TIME-INVALID TO TRUE
+           END-IF
+           IF WS-TIME-MI > 59
+               SET WS-TIME-INVALID TO TRUE
+           END-IF
+           IF WS-TIME-SS > 59
+               SET WS-TIME-INVALID TO TRUE
+           END-IF.
+
+       2900-WRITE-AUDIT-RECORD.
+           MOVE WS-DATE TO AUDIT-TRAN-DATE
+           MOVE WS-TIME TO AUDIT-TRAN-TIME
+           MOVE DTVAL-EFFECTIVE-CUTOFF-OUT TO AUDIT-CUTOFF-DATE
+           MOVE WS-AUDIT-REASON-TEXT TO AUDIT-REJECT-REASON
+           MOVE WS-REASON-CODE TO AUDIT-REASON-CODE
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID
+           WRITE AUDIT-RECORD
+           IF NOT WS-AUDIT-OK
+               DISPLAY "Unable to write audit/exception record"
+           END-IF.
+
+       3000-INTERACTIVE-PROCESS.
+           DISPLAY "Enter date (YYYYMMDD): "
+           ACCEPT WS-DATE
+           DISPLAY "Enter time (HHMMSS): "
+           ACCEPT WS-TIME
+           PERFORM 2100-CHECK-DATE
+           PERFORM 2200-CHECK-TIME.
