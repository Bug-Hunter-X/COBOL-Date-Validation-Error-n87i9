@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALSUB.
+
+      * Shared date-validation subprogram. Validates the calendar
+      * validity of DTVAL-DATE-IN (month in range, day in range for
+      * month, leap-year February 29th) and then compares it against
+      * the effective cutoff (DTVAL-BUS-DATE-IN override or
+      * DTVAL-CUTOFF-IN), returning a structured reason code in
+      * DTVAL-RETURN-CODE: 00 valid, 10 date after cutoff, 20 date
+      * malformed, 21 month out of range, 22 day out of range for
+      * month. Callers never have to re-implement this edit themselves.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATE                     PIC 9(8).
+       01  WS-DATE-PARTS REDEFINES WS-DATE.
+           05  WS-DATE-CCYY            PIC 9(4).
+           05  WS-DATE-MM              PIC 9(2).
+           05  WS-DATE-DD              PIC 9(2).
+
+       01  WS-DATE-SW                  PIC X(1).
+           88  WS-DATE-VALID                  VALUE "Y".
+           88  WS-DATE-INVALID                VALUE "N".
+       01  WS-LEAP-SW                  PIC X(1).
+           88  WS-LEAP-YEAR                   VALUE "Y".
+           88  WS-NOT-LEAP-YEAR               VALUE "N".
+
+       01  WS-MONTH-DAYS-VALUES.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 28.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+       01  WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-VALUES.
+           05  WS-MONTH-DAYS-TAB       PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-CALENDAR-WORK.
+           05  WS-MAX-DAY              PIC 9(2).
+           05  WS-DIV-QUOT             PIC 9(4).
+           05  WS-DIV-REM              PIC 9(4).
+
+       01  WS-EFFECTIVE-CUTOFF         PIC 9(8).
+
+       LINKAGE SECTION.
+       COPY "cpylink.cpy".
+
+       PROCEDURE DIVISION USING DTVAL-LINKAGE.
+       0000-MAIN.
+           MOVE DTVAL-DATE-IN TO WS-DATE
+           SET WS-DATE-VALID TO TRUE
+           MOVE 00 TO DTVAL-RETURN-CODE
+           IF DTVAL-BUS-DATE-IN > 0
+               MOVE DTVAL-BUS-DATE-IN TO WS-EFFECTIVE-CUTOFF
+           ELSE
+               MOVE DTVAL-CUTOFF-IN TO WS-EFFECTIVE-CUTOFF
+           END-IF
+           MOVE WS-EFFECTIVE-CUTOFF TO DTVAL-EFFECTIVE-CUTOFF-OUT
+           IF DTVAL-DATE-IN = 0
+               MOVE 20 TO DTVAL-RETURN-CODE
+           ELSE
+               PERFORM 1100-EDIT-DATE-CALENDAR
+               IF WS-DATE-INVALID
+                   CONTINUE
+               ELSE
+                   IF WS-DATE > WS-EFFECTIVE-CUTOFF
+                       MOVE 10 TO DTVAL-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+
+       1100-EDIT-DATE-CALENDAR.
+           IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+               SET WS-DATE-INVALID TO TRUE
+               MOVE 21 TO DTVAL-RETURN-CODE
+           ELSE
+               PERFORM 1110-DETERMINE-LEAP-YEAR
+               PERFORM 1120-EDIT-DAY-IN-MONTH
+           END-IF.
+
+       1110-DETERMINE-LEAP-YEAR.
+           DIVIDE WS-DATE-CCYY BY 400
+               GIVING WS-DIV-QUOT REMAINDER WS-DIV-REM
+           IF WS-DIV-REM = 0
+               SET WS-LEAP-YEAR TO TRUE
+           ELSE
+               DIVIDE WS-DATE-CCYY BY 100
+                   GIVING WS-DIV-QUOT REMAINDER WS-DIV-REM
+               IF WS-DIV-REM = 0
+                   SET WS-NOT-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE WS-DATE-CCYY BY 4
+                       GIVING WS-DIV-QUOT REMAINDER WS-DIV-REM
+                   IF WS-DIV-REM = 0
+                       SET WS-LEAP-YEAR TO TRUE
+                   ELSE
+                       SET WS-NOT-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1120-EDIT-DAY-IN-MONTH.
+           MOVE WS-MONTH-DAYS-TAB (WS-DATE-MM) TO WS-MAX-DAY
+           IF WS-DATE-MM = 2 AND WS-LEAP-YEAR
+               MOVE 29 TO WS-MAX-DAY
+           END-IF
+           IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-MAX-DAY
+               SET WS-DATE-INVALID TO TRUE
+               MOVE 22 TO DTVAL-RETURN-CODE
+           END-IF.
