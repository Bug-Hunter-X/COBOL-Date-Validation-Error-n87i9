@@ -0,0 +1,80 @@
+//DTVALRUN JOB (ACCTNO),'NIGHTLY DATE VALIDATION',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//         RESTART=RUN.STEP1
+//*--------------------------------------------------------------*
+//* Nightly date/time validation run for the transaction load.   *
+//* RESTART=RUN.STEP1 lets operations resubmit this exact JCL    *
+//* after an abend and have JES re-enter at STEP1; STEP1 is a    *
+//* procstep inside the DTVALSTP proc invoked by the RUN EXEC,   *
+//* so the restart point must be qualified stepname.procstepname *
+//* (RUN.STEP1) - an unqualified RESTART=STEP1 does not identify *
+//* any step in this job. DTVAL100 itself then uses CKPTFILE     *
+//* (DISP=MOD) to find the last checkpoint written before the    *
+//* abend and skip the transactions already processed rather     *
+//* than rerunning the whole file.                               *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* RUNJOBID is an instream-PROC symbolic so it can be supplied   *
+//* at submission time (e.g. by the scheduler, stamped with the   *
+//* run date) rather than compiled into the JCL. JCL symbolic      *
+//* substitution only rewrites "//" statements, never SYSIN       *
+//* instream data, so RUNJOBID is passed into STEP1 via the EXEC   *
+//* PARM= operand (which DTVAL100 receives in LK-PARM-AREA) and    *
+//* not via a SYSIN card. DTVAL100's restart-point logic           *
+//* (2005-DETERMINE-RESTART-POINT) matches CKPT-JOB-ID against     *
+//* this job ID, so a fresh RUNJOBID each night keeps tonight's    *
+//* run from mistaking a leftover checkpoint from a prior night    *
+//* (CKPTFILE is DISP=MOD and persists across submissions) for     *
+//* its own restart point.                                         *
+//* Override at submission, e.g. // EXEC DTVALSTP,RUNJOBID=DTVL0808 *
+//*--------------------------------------------------------------*
+//DTVALSTP PROC RUNJOBID='DTVALRUN'
+//STEP1    EXEC PGM=DTVAL100,PARM='&RUNJOBID'
+//STEPLIB  DD  DSN=PROD.DTVAL.LOADLIB,DISP=SHR
+//TRANFILE DD  DSN=PROD.DTVAL.TRANS.DAILY,DISP=SHR
+//PARMFILE DD  DSN=PROD.DTVAL.CUTOFF.PARM,DISP=SHR
+//*--------------------------------------------------------------*
+//* AUDITFILE is DISP=(MOD,CATLG,CATLG), same as CKPTFILE below, *
+//* and a fixed DSN rather than a GDG relative generation - a    *
+//* GDG(+1) reference paired with MOD would not reopen the same  *
+//* physical dataset across a restart (each +1 resolves to a new *
+//* generation once the prior one is cataloged). 2010-SKIP-      *
+//* PROCESSED-RECORDS in DTVAL100 skips re-validating records     *
+//* already processed before the last checkpoint, so the audit   *
+//* records this run wrote for those before the abend are the    *
+//* only record of those rejects; DISP=(NEW,...,DELETE) would     *
+//* have JES delete this dataset on abend and OPEN OUTPUT would   *
+//* then recreate it empty on restart, silently losing them.      *
+//*--------------------------------------------------------------*
+//AUDITFILE DD DSN=PROD.DTVAL.AUDIT.DAILY,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(50,50),RLSE),
+//         DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* CKPTFILE is DISP=MOD so a restart run appends to, rather     *
+//* than replaces, the checkpoint history from the prior         *
+//* (abended) run of this job. DTVAL100's restart paragraph      *
+//* reads forward to the last checkpoint record on open to       *
+//* determine how many transactions to skip, matching only the   *
+//* checkpoints whose CKPT-JOB-ID is this run's RUNJOBID.         *
+//*--------------------------------------------------------------*
+//CKPTFILE DD  DSN=PROD.DTVAL.CKPT.DAILY,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SYSIN supplies the same two responses DTVAL100 prompts for   *
+//* interactively when no PARM is present: run mode (B=batch)    *
+//* and operator ID. The job ID is NOT read from SYSIN - it      *
+//* comes from the EXEC PARM= above (LK-PARM-AREA), since        *
+//* RUNJOBID is a JCL symbolic and symbolic substitution never   *
+//* reaches instream SYSIN data.                                 *
+//*--------------------------------------------------------------*
+//SYSIN    DD  *
+B
+OPER1
+/*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//         PEND
+//RUN      EXEC DTVALSTP
