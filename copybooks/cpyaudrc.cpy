@@ -0,0 +1,14 @@
+      * CPYAUDRC - rejection audit/exception record. Written for every
+      * transaction bounced by the date or time edit so auditors and
+      * downstream teams can see why, and against what cutoff, a
+      * transaction was rejected.
+       01  AUDIT-RECORD.
+           05  AUDIT-TRAN-DATE         PIC 9(8).
+           05  AUDIT-TRAN-TIME         PIC 9(6).
+           05  AUDIT-CUTOFF-DATE       PIC 9(8).
+           05  AUDIT-REJECT-REASON     PIC X(20).
+           05  AUDIT-REASON-CODE       PIC 9(2).
+           05  AUDIT-TIMESTAMP         PIC X(21).
+           05  AUDIT-OPERATOR-ID       PIC X(8).
+           05  AUDIT-JOB-ID            PIC X(8).
+           05  FILLER                  PIC X(6).
