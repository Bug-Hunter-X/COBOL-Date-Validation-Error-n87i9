@@ -0,0 +1,30 @@
+      * CPYLINK - linkage parameters for the DTVALSUB shared date
+      * validation subprogram. Any program that needs to validate a
+      * transaction date against a cutoff (order entry, settlement,
+      * etc.) copies this layout and CALLs DTVALSUB with it instead
+      * of re-implementing its own date edit.
+       01  DTVAL-LINKAGE.
+           05  DTVAL-DATE-IN           PIC 9(8).
+           05  DTVAL-CUTOFF-IN         PIC 9(8).
+      * DTVAL-BUS-DATE-IN is an optional effective business-date
+      * override (distinct from the system date and from the static
+      * cutoff) for holiday/short-day processing. Zero means "no
+      * override - use DTVAL-CUTOFF-IN".
+           05  DTVAL-BUS-DATE-IN       PIC 9(8).
+      * DTVAL-EFFECTIVE-CUTOFF-OUT is the cutoff date DTVALSUB actually
+      * compared DTVAL-DATE-IN against (DTVAL-BUS-DATE-IN when an
+      * override is in effect, otherwise DTVAL-CUTOFF-IN), so callers
+      * that log the comparison (e.g. an audit/exception record) log
+      * the value really used rather than assuming it is always
+      * DTVAL-CUTOFF-IN.
+           05  DTVAL-EFFECTIVE-CUTOFF-OUT PIC 9(8).
+      * DTVAL-RETURN-CODE doubles as a structured reason code: 00 means
+      * valid, any other value tells the caller exactly which edit
+      * failed instead of a flat valid/invalid flag.
+           05  DTVAL-RETURN-CODE       PIC 9(2).
+               88  DTVAL-VALID                 VALUE 00.
+               88  DTVAL-INVALID               VALUE 01 THRU 99.
+               88  DTVAL-REASON-AFTER-CUTOFF    VALUE 10.
+               88  DTVAL-REASON-MALFORMED       VALUE 20.
+               88  DTVAL-REASON-MONTH-RANGE     VALUE 21.
+               88  DTVAL-REASON-DAY-RANGE       VALUE 22.
