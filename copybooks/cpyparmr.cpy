@@ -0,0 +1,10 @@
+      * CPYPARMR - shop parameter record, cutoff-date parameter file
+      * Keyed by PARM-CUTOFF-TYPE so one file can hold several cutoff
+      * dates (e.g. CUTOFF for the standard processing cutoff, plus
+      * whatever other cutoff types operations need later).
+       01  PARM-RECORD.
+           05  PARM-CUTOFF-TYPE        PIC X(8).
+           05  PARM-CUTOFF-DATE        PIC 9(8).
+           05  PARM-LAST-MAINT-DATE    PIC 9(8).
+           05  PARM-LAST-MAINT-USER    PIC X(8).
+           05  FILLER                  PIC X(34).
