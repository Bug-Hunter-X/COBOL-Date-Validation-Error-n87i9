@@ -0,0 +1,11 @@
+      * CPYCKPT - batch checkpoint record. Appended to the checkpoint
+      * file at each checkpoint interval during the nightly run so a
+      * restart can resume after the last checkpoint instead of
+      * rerunning the transaction file from record one.
+       01  CKPT-RECORD.
+           05  CKPT-JOB-ID             PIC X(8).
+           05  CKPT-REC-COUNT          PIC 9(9).
+           05  CKPT-LAST-TRAN-DATE     PIC 9(8).
+           05  CKPT-LAST-TRAN-TIME     PIC 9(6).
+           05  CKPT-TIMESTAMP          PIC X(21).
+           05  FILLER                  PIC X(9).
